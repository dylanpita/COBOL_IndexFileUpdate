@@ -1,78 +1,798 @@
-       program-id. Program1 as "IndexedFile.Program1".
-           
-       environment division.
-       input-output section.
-       file-control.   select customer-trans
-                       assign to "C:\a\exercise10\input1.txt"
-                       organization is line sequential.
-
-                       select customer-master
-                       assign to "C:\a\exercise10\indexedmaster.txt"
-                       organization is indexed
-                       access mode is random
-                       record key is customer-no-master.
-       
-       data division.
-       file section.
-       fd  customer-trans.
-       01  customer-trans-record.
-           05  customer-no-trans           picture x(5).
-           05  customer-name-trans         picture x(20).
-           05  date-of-purchase-trans      picture 99/99/9999.
-           05  amt-of-purchase-trans       picture 9(5)v99.
-
-       fd  customer-master.
-       01  customer-master-record.
-           05  customer-no-master           picture x(5).
-           05  customer-name-master         picture x(20).
-           05  date-of-last-purchase-master picture 99/99/9999.
-           05  amt-owed-master              picture 9(5)v99.
-
-       working-storage section.
-       01  eof                             picture x value "N".
-
-       procedure division.
-       main-module.
-           open i-o customer-master
-                input customer-trans
-
-           perform read-transactions until eof = "Y"
-
-           close customer-master
-                 customer-trans
-
-           stop run.
-       
-       read-transactions.
-           read customer-trans
-               at end 
-                   move "Y" to eof
-               not at end
-                   display "Transaction Record read"
-                   perform read-master
-           end-read.
-
-       read-master.
-           move customer-no-trans to customer-no-master
-           read customer-master
-               invalid key
-                   display "Account-no: ",customer-no-trans, " is invalid."
-               not invalid key
-                   display "Account-no: ",customer-no-trans, " is valid." 
-                   perform update-record
-           end-read.
-    
-       update-record.
-
-           add amt-of-purchase-trans to amt-owed-master
-           move date-of-purchase-trans to date-of-last-purchase-master
-           rewrite customer-master-record
-               invalid key
-                   display "Error on rewrite"
-               not invalid key 
-                   display "Record updated."
-                   display ""
-           end-rewrite.
-
-
-       end program Program1.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGRAM1 AS "IndexedFile.Program1".
+000030 AUTHOR. D. PITA.
+000040 INSTALLATION. ACCOUNTS RECEIVABLE SYSTEMS.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    -----------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    01/05/2019 DP    ORIGINAL PROGRAM.  POST CUSTOMER-TRANS
+000120*                     AGAINST CUSTOMER-MASTER, ADDING EVERY
+000130*                     TRANSACTION AMOUNT TO THE BALANCE OWED.
+000140*    08/09/2026 DP    ADDED TRANSACTION-TYPE-TRANS SO A PAYMENT
+000150*                     SUBTRACTS FROM AMT-OWED-MASTER INSTEAD OF
+000160*                     ADDING TO IT.
+000170*    08/09/2026 DP    UNMATCHED CUSTOMER NUMBERS NOW FLOW INTO
+000180*                     ADD-NEW-CUSTOMER-RECORD AND ARE ADDED TO
+000190*                     CUSTOMER-MASTER RATHER THAN BEING DROPPED.
+000200*    08/09/2026 DP    ADDED REJECT-TRANSACTIONS EXCEPTION FILE.
+000210*                     ALL INVALID-KEY AND REWRITE-FAILURE CASES
+000220*                     NOW WRITE A REJECT RECORD WITH A REASON
+000230*                     CODE INSTEAD OF ONLY DISPLAYING A MESSAGE.
+000240*    08/09/2026 DP    ADDED RUN CONTROL TOTALS (READ, UPDATED,
+000250*                     REJECTED, AMOUNT) PRINTED AT END OF RUN.
+000260*    08/09/2026 DP    ADDED AUDIT-TRAIL FILE.  EVERY SUCCESSFUL
+000270*                    MASTER UPDATE OR NEW-CUSTOMER ADD NOW WRITES
+000280*                     A BEFORE/AFTER BALANCE RECORD SHOWING WHICH
+000290*                     TRANSACTION CAUSED IT.
+000300*    08/09/2026 DP    CUSTOMER-MASTER IS NOW BACKED UP TO A DATED
+000310*                     SEQUENTIAL FILE BEFORE THE RUN POSTS ANY
+000320*                     TRANSACTION AGAINST IT.
+000330*    08/09/2026 DP    ADDED CREDIT-LIMIT-MASTER AND A CREDIT
+000340*                     VALIDATION THAT REJECTS A PURCHASE WHICH
+000350*                     WOULD PUSH AMT-OWED-MASTER PAST IT.
+000360*    08/09/2026 DP    ADDED CHECKPOINT/RESTART SUPPORT.  THE RUN
+000370*                     NOW RECORDS HOW FAR IT HAS GOTTEN THROUGH
+000380*                     CUSTOMER-TRANS SO AN INTERRUPTED RUN CAN BE
+000390*                     RESTARTED WITHOUT REPROCESSING TRANSACTIONS
+000400*                     ALREADY APPLIED.
+000410*    08/09/2026 DP    ADDED A DATE-SEQUENCE CHECK.  A TRANSACTION
+000420*                     DATED EARLIER THAN THE MASTER'S LAST POSTED
+000430*                     PURCHASE DATE IS NOW REJECTED INSTEAD OF
+000440*                     BEING ALLOWED TO OVERWRITE A NEWER DATE.
+000450*    08/09/2026 DP    MAIN-MODULE NOW DRIVES CUSTOMER-TRANS FROM A
+000460*                     CONTROL FILE LISTING A WHOLE DAY'S
+000470*                     TRANSACTION FILES INSTEAD OF A SINGLE
+000480*                     HARDCODED FILE NAME.
+000490*    08/09/2026 DP    CHECKPOINT RECORD IS NOW MARKED COMPLETE AT
+000500*                     END OF RUN AND RESET ON THE NEXT RUN SO A
+000510*                     FINISHED DAY NO LONGER CAUSES THE NEXT
+000520*                     DAY'S RUN TO SKIP TRANSACTIONS.
+000530*                     REJECT-TRANSACTIONS AND AUDIT-TRAIL NOW
+000540*                     OPEN FOR APPEND INSTEAD OF BEING TRUNCATED
+000550*                     EACH RUN.  CUSTOMER-MASTER
+000560*                     BACKUP IS SKIPPED ON A RESTART SO THE
+000570*                     ORIGINAL PRE-RUN BACKUP IS NOT OVERWRITTEN.
+000580*                     WIDENED REJ-REASON-TEXT SO REASON MESSAGES
+000590*                     NO LONGER TRUNCATE.  ADD-NEW-CUSTOMER NOW
+000600*                     REJECTS A PAYMENT AGAINST AN UNKNOWN ACCOUNT
+000610*                     INSTEAD OF CREATING ONE, AND CREDIT-CHECKS A
+000620*                     NEW CUSTOMER'S FIRST PURCHASE.
+000630*    08/09/2026 DP    BACKUP-MASTER IS NOW AN INDEXED FILE KEYED
+000640*                     ON CUSTOMER NUMBER SO A BAD RUN CAN BE
+000650*                     RESTORED WITHOUT A SEPARATE REBUILD STEP.
+000660*                     CHECKPOINT-FILE NOW HAS A FILE STATUS AND
+000670*                     IS BOOTSTRAPPED (CREATE-THEN-REOPEN) THE
+000680*                     FIRST TIME IT DOES NOT YET EXIST ON DISK.
+000690*                     RESTARTED RUNS NO LONGER COUNT SKIPPED
+000700*                     TRANSACTIONS IN THE CONTROL TOTALS.
+000710*                     REJ-REASON-TEXT WIDENED AGAIN SO THE
+000720*                     LONGEST REASON TEXT NO LONGER TRUNCATES.
+000730*                     ADD-NEW-CUSTOMER NOW GIVES A PAYMENT AND AN
+000740*                     UNRECOGNIZED TRANSACTION TYPE DIFFERENT
+000750*                     REJECT WORDING.
+000760*    08/09/2026 DP    A PAYMENT THAT EXCEEDS THE CUSTOMER'S
+000770*                     CURRENT AMT-OWED-MASTER IS NOW REJECTED
+000780*                     INSTEAD OF BEING SUBTRACTED, SINCE
+000790*                     AMT-OWED-MASTER IS AN UNSIGNED FIELD AND
+000800*                     CANNOT HOLD A NEGATIVE BALANCE.
+000810*                     DATE-OF-LAST-PURCHASE-MASTER IS NOW ONLY
+000820*                     UPDATED BY A PURCHASE, NOT A PAYMENT, SO IT
+000830*                     CONTINUES TO REFLECT THE LAST ACTUAL
+000840*                     PURCHASE DATE FOR THE STALE-DATE CHECK.
+000850*                     NOTE - SITES WITH AN EXISTING INDEXEDMASTER
+000860*                     FILE PREDATING THE CREDIT-LIMIT-MASTER FIELD
+000870*                     MUST RUN A ONE-TIME CONVERSION TO REWRITE
+000880*                     EVERY RECORD WITH A VALID CREDIT LIMIT
+000890*                     BEFORE THIS VERSION IS RUN AGAINST IT.
+000900*    -----------------------------------------------------------
+000910*
+000920 ENVIRONMENT DIVISION.
+000930 INPUT-OUTPUT SECTION.
+000940 FILE-CONTROL.
+000950     SELECT CUSTOMER-TRANS
+000960         ASSIGN TO WS-TRANS-FILENAME
+000970         ORGANIZATION IS LINE SEQUENTIAL.
+
+000980     SELECT TRANS-CONTROL-FILE
+000990         ASSIGN TO "C:\a\exercise10\trancntl.txt"
+001000         ORGANIZATION IS LINE SEQUENTIAL.
+
+001010     SELECT CUSTOMER-MASTER
+001020         ASSIGN TO "C:\a\exercise10\indexedmaster.txt"
+001030         ORGANIZATION IS INDEXED
+001040         ACCESS MODE IS DYNAMIC
+001050         RECORD KEY IS CUSTOMER-NO-MASTER.
+
+001060     SELECT REJECT-TRANSACTIONS
+001070         ASSIGN TO "C:\a\exercise10\rejects.txt"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+001100     SELECT AUDIT-TRAIL
+001110         ASSIGN TO "C:\a\exercise10\audittrl.txt"
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+001140     SELECT BACKUP-MASTER
+001150         ASSIGN TO WS-BACKUP-FILENAME
+001160         ORGANIZATION IS INDEXED
+001170         ACCESS MODE IS SEQUENTIAL
+001180         RECORD KEY IS BKUP-CUSTOMER-NO.
+
+001190     SELECT CHECKPOINT-FILE
+001200         ASSIGN TO "C:\a\exercise10\checkpnt.txt"
+001210         ORGANIZATION IS INDEXED
+001220         ACCESS MODE IS DYNAMIC
+001230         RECORD KEY IS CKPT-KEY
+001240         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+001250 DATA DIVISION.
+001260 FILE SECTION.
+001270 FD  CUSTOMER-TRANS.
+001280 01  CUSTOMER-TRANS-RECORD.
+001290     05  CUSTOMER-NO-TRANS           PICTURE X(5).
+001300     05  CUSTOMER-NAME-TRANS         PICTURE X(20).
+001310     05  DATE-OF-PURCHASE-TRANS      PICTURE 99/99/9999.
+001320     05  AMT-OF-PURCHASE-TRANS       PICTURE 9(5)V99.
+001330     05  TRANSACTION-TYPE-TRANS      PICTURE X(1).
+001340         88  TRANS-TYPE-PURCHASE         VALUE "P".
+001350         88  TRANS-TYPE-PAYMENT          VALUE "C".
+
+001360 FD  TRANS-CONTROL-FILE.
+001370 01  TRANS-CONTROL-RECORD.
+001380     05  CTL-TRANS-FILENAME            PICTURE X(40).
+
+001390 FD  CUSTOMER-MASTER.
+001400 01  CUSTOMER-MASTER-RECORD.
+001410     05  CUSTOMER-NO-MASTER           PICTURE X(5).
+001420     05  CUSTOMER-NAME-MASTER         PICTURE X(20).
+001430     05  DATE-OF-LAST-PURCHASE-MASTER PICTURE 99/99/9999.
+001440     05  AMT-OWED-MASTER              PICTURE 9(5)V99.
+001450     05  CREDIT-LIMIT-MASTER          PICTURE 9(5)V99.
+
+001460 FD  REJECT-TRANSACTIONS.
+001470 01  REJECT-TRANS-RECORD.
+001480     05  REJ-CUSTOMER-NO              PICTURE X(5).
+001490     05  REJ-CUSTOMER-NAME            PICTURE X(20).
+001500     05  REJ-DATE-OF-PURCHASE         PICTURE 99/99/9999.
+001510     05  REJ-AMT-OF-PURCHASE          PICTURE 9(5)V99.
+001520     05  REJ-TRANSACTION-TYPE         PICTURE X(1).
+001530     05  REJ-REASON-CODE              PICTURE X(2).
+001540         88  REJ-REASON-INVALID-TYPE      VALUE "IT".
+001550         88  REJ-REASON-REWRITE-ERROR     VALUE "RW".
+001560         88  REJ-REASON-WRITE-ERROR       VALUE "WE".
+001570         88  REJ-REASON-CREDIT-LIMIT      VALUE "CL".
+001580         88  REJ-REASON-STALE-DATE        VALUE "DT".
+001590         88  REJ-REASON-NO-ACCOUNT        VALUE "NA".
+001600         88  REJ-REASON-PAYMENT-EXCEEDS   VALUE "PX".
+001610     05  REJ-REASON-TEXT               PICTURE X(50).
+
+001620 FD  AUDIT-TRAIL.
+001630 01  AUDIT-TRAIL-RECORD.
+001640     05  AUD-CUSTOMER-NO               PICTURE X(5).
+001650     05  AUD-TRANS-TYPE                PICTURE X(1).
+001660     05  AUD-TRANS-AMOUNT              PICTURE 9(5)V99.
+001670     05  AUD-TRANS-DATE                PICTURE 99/99/9999.
+001680     05  AUD-PRIOR-AMT-OWED            PICTURE 9(5)V99.
+001690     05  AUD-NEW-AMT-OWED              PICTURE 9(5)V99.
+001700     05  AUD-PRIOR-DATE-OF-PURCHASE    PICTURE 99/99/9999.
+001710     05  AUD-NEW-DATE-OF-PURCHASE      PICTURE 99/99/9999.
+
+001720 FD  BACKUP-MASTER.
+001730 01  BACKUP-MASTER-RECORD.
+001740     05  BKUP-CUSTOMER-NO              PICTURE X(5).
+001750     05  BKUP-CUSTOMER-NAME            PICTURE X(20).
+001760     05  BKUP-DATE-OF-LAST-PURCHASE    PICTURE 99/99/9999.
+001770     05  BKUP-AMT-OWED                 PICTURE 9(5)V99.
+001780     05  BKUP-CREDIT-LIMIT             PICTURE 9(5)V99.
+
+001790 FD  CHECKPOINT-FILE.
+001800 01  CHECKPOINT-RECORD.
+001810     05  CKPT-KEY                      PICTURE X(5).
+001820     05  CKPT-LAST-CUSTOMER-NO         PICTURE X(5).
+001830     05  CKPT-TRANS-COUNT              PICTURE 9(7) COMP.
+001840     05  CKPT-STATUS                   PICTURE X(1).
+001850         88  CKPT-RUN-COMPLETE             VALUE "Y".
+001860         88  CKPT-RUN-IN-PROGRESS          VALUE "N".
+
+001870 WORKING-STORAGE SECTION.
+001880 01  WS-SWITCHES.
+001890     05  WS-TRANS-EOF                 PICTURE X(1) VALUE "N".
+001900         88  TRANS-EOF                    VALUE "Y".
+001910     05  WS-BACKUP-EOF                PICTURE X(1) VALUE "N".
+001920         88  BACKUP-EOF                   VALUE "Y".
+001930     05  WS-CREDIT-CHECK-RESULT       PICTURE X(1) VALUE "V".
+001940         88  CREDIT-LIMIT-OK              VALUE "V".
+001950         88  CREDIT-LIMIT-EXCEEDED        VALUE "X".
+001960     05  WS-DATE-CHECK-RESULT         PICTURE X(1) VALUE "V".
+001970         88  DATE-SEQUENCE-OK             VALUE "V".
+001980         88  DATE-SEQUENCE-STALE          VALUE "X".
+001990     05  WS-PAYMENT-CHECK-RESULT      PICTURE X(1) VALUE "V".
+002000         88  PAYMENT-AMOUNT-OK            VALUE "V".
+002010         88  PAYMENT-EXCEEDS-BALANCE      VALUE "X".
+002020     05  WS-CONTROL-EOF               PICTURE X(1) VALUE "N".
+002030         88  CONTROL-EOF                  VALUE "Y".
+
+002040 01  WS-CONTROL-TOTALS.
+002050     05  CT-TRANS-READ                PICTURE 9(7) COMP VALUE 0.
+002060     05  CT-RECORDS-UPDATED           PICTURE 9(7) COMP VALUE 0.
+002070     05  CT-NEW-CUSTOMERS-ADDED       PICTURE 9(7) COMP VALUE 0.
+002080     05  CT-RECORDS-REJECTED          PICTURE 9(7) COMP VALUE 0.
+002090     05  CT-AMT-OF-PURCHASE-TOTAL     PICTURE 9(9)V99 VALUE ZERO.
+
+002100 01  WS-PRIOR-MASTER-VALUES.
+002110     05  WS-PRIOR-AMT-OWED             PICTURE 9(5)V99 VALUE ZERO.
+002120     05  WS-PRIOR-DATE-OF-PURCHASE     PICTURE 99/99/9999.
+
+002130 01  WS-BACKUP-CONTROLS.
+002140     05  WS-RUN-DATE                   PICTURE 9(8).
+002150     05  WS-BACKUP-FILENAME            PICTURE X(40).
+
+002160 01  WS-CONTROL-FILE-CONTROLS.
+002170     05  WS-TRANS-FILENAME             PICTURE X(40).
+
+002180 01  WS-CREDIT-LIMIT-CONTROLS.
+002190     05  WS-DEFAULT-CREDIT-LIMIT    PICTURE 9(5)V99 VALUE 1000.00.
+
+002200 01  WS-CHECKPOINT-CONTROLS.
+002210     05  WS-TRANS-SEQUENCE-NO          PICTURE 9(7) COMP VALUE 0.
+002220     05  WS-RESTART-SKIP-COUNT         PICTURE 9(7) COMP VALUE 0.
+
+002230 01  WS-EXCEPTION-FILE-CONTROLS.
+002240     05  WS-REJECT-FILE-STATUS         PICTURE X(2) VALUE SPACES.
+002250     05  WS-AUDIT-FILE-STATUS          PICTURE X(2) VALUE SPACES.
+002260     05  WS-CHECKPOINT-FILE-STATUS     PICTURE X(2) VALUE SPACES.
+
+002270 01  WS-DATE-SEQUENCE-CONTROLS.
+002280     05  WS-TRANS-YYYYMMDD             PICTURE 9(8) VALUE 0.
+002290     05  WS-MASTER-YYYYMMDD            PICTURE 9(8) VALUE 0.
+
+002300 PROCEDURE DIVISION.
+002310*----------------------------------------------------------------
+002320*    0000-MAINLINE IS THE ONLY PARAGRAPH PERFORMED DIRECTLY FROM
+002330*    THE TOP.  EVERYTHING ELSE IS REACHED THROUGH IT.
+002340*----------------------------------------------------------------
+002350 0000-MAINLINE.
+
+002360     OPEN I-O CUSTOMER-MASTER
+002370     PERFORM 1200-OPEN-EXCEPTION-FILES THRU 1200-EXIT
+
+002380     PERFORM 1100-INITIALIZE-CHECKPOINT THRU 1100-EXIT
+
+002390     IF WS-RESTART-SKIP-COUNT = 0
+002400         PERFORM 1000-BACKUP-CUSTOMER-MASTER THRU 1000-EXIT
+002410     ELSE
+002420         DISPLAY "Restarting run - retaining prior customer"
+002430             "-master backup instead of overwriting it."
+002440     END-IF
+
+002450     PERFORM 2000-PROCESS-CONTROL-FILE THRU 2000-EXIT
+
+002460     PERFORM 7200-COMPLETE-CHECKPOINT THRU 7200-EXIT
+
+002470     PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT
+
+002480     CLOSE CUSTOMER-MASTER
+002490           REJECT-TRANSACTIONS
+002500           AUDIT-TRAIL
+002510           CHECKPOINT-FILE
+
+002520     STOP RUN.
+
+002530*----------------------------------------------------------------
+002540*    1200-OPEN-EXCEPTION-FILES - OPEN REJECT-TRANSACTIONS AND
+002550*    AUDIT-TRAIL FOR APPEND SO EACH RUN'S RECORDS ACCUMULATE ON
+002560*    TOP OF EVERY PRIOR RUN'S INSTEAD OF REPLACING THEM.  OPEN
+002570*    EXTEND FAILS WITH FILE STATUS "35" THE FIRST TIME A FILE
+002580*    DOESN'T EXIST YET, SO IT IS CREATED EMPTY AND RE-OPENED.
+002590*----------------------------------------------------------------
+002600 1200-OPEN-EXCEPTION-FILES.
+
+002610     OPEN EXTEND REJECT-TRANSACTIONS
+002620     IF WS-REJECT-FILE-STATUS = "35"
+002630         OPEN OUTPUT REJECT-TRANSACTIONS
+002640         CLOSE REJECT-TRANSACTIONS
+002650         OPEN EXTEND REJECT-TRANSACTIONS
+002660     END-IF
+
+002670     OPEN EXTEND AUDIT-TRAIL
+002680     IF WS-AUDIT-FILE-STATUS = "35"
+002690         OPEN OUTPUT AUDIT-TRAIL
+002700         CLOSE AUDIT-TRAIL
+002710         OPEN EXTEND AUDIT-TRAIL
+002720     END-IF.
+
+002730 1200-EXIT.
+002740     EXIT.
+
+002750*----------------------------------------------------------------
+002760*    1000-BACKUP-CUSTOMER-MASTER - TAKE A DATED SEQUENTIAL COPY
+002770*    CUSTOMER-MASTER BEFORE THE RUN TOUCHES ANY RECORD ON IT.
+002780*----------------------------------------------------------------
+002790 1000-BACKUP-CUSTOMER-MASTER.
+
+002800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002810     STRING "C:\a\exercise10\mastbkup" WS-RUN-DATE ".txt"
+002820         DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+
+002830     OPEN OUTPUT BACKUP-MASTER
+
+002840     MOVE LOW-VALUES TO CUSTOMER-NO-MASTER
+002850     START CUSTOMER-MASTER KEY IS NOT LESS THAN CUSTOMER-NO-MASTER
+002860         INVALID KEY
+002870             MOVE "Y" TO WS-BACKUP-EOF
+002880     END-START
+
+002890     PERFORM 1010-COPY-MASTER-RECORD THRU 1010-EXIT
+002900         UNTIL BACKUP-EOF
+
+002910     CLOSE BACKUP-MASTER.
+
+002920 1000-EXIT.
+002930     EXIT.
+
+002940*----------------------------------------------------------------
+002950*    1010-COPY-MASTER-RECORD - READ THE NEXT CUSTOMER-MASTER
+002960*    RECORD IN KEY SEQUENCE AND WRITE IT TO BACKUP-MASTER.
+002970*----------------------------------------------------------------
+002980 1010-COPY-MASTER-RECORD.
+
+002990     READ CUSTOMER-MASTER NEXT RECORD
+003000         AT END
+003010             MOVE "Y" TO WS-BACKUP-EOF
+003020         NOT AT END
+003030             MOVE CUSTOMER-NO-MASTER   TO BKUP-CUSTOMER-NO
+003040             MOVE CUSTOMER-NAME-MASTER TO BKUP-CUSTOMER-NAME
+003050             MOVE DATE-OF-LAST-PURCHASE-MASTER
+003060                 TO BKUP-DATE-OF-LAST-PURCHASE
+003070             MOVE AMT-OWED-MASTER      TO BKUP-AMT-OWED
+003080             MOVE CREDIT-LIMIT-MASTER  TO BKUP-CREDIT-LIMIT
+003090             WRITE BACKUP-MASTER-RECORD
+003100     END-READ.
+
+003110 1010-EXIT.
+003120     EXIT.
+
+003130*----------------------------------------------------------------
+003140*    1100-INITIALIZE-CHECKPOINT - OPEN THE CHECKPOINT FILE AND
+003150*    FIND OUT HOW MANY TRANSACTIONS THIS RUN CAN SAFELY SKIP
+003160*    BECAUSE THEY WERE ALREADY APPLIED BEFORE AN EARLIER RUN
+003170*    WAS INTERRUPTED.  A CHECKPOINT RECORD LEFT AT "Y" (RUN
+003180*    COMPLETE) BY A PRIOR DAY'S RUN DOES NOT CARRY FORWARD - IT
+003190*    IS RESET TO A FRESH "N" RECORD SO THE NEW RUN DOES NOT SKIP
+003200*    TRANSACTIONS THAT HAVE NOT ACTUALLY BEEN APPLIED YET.  THE
+003210*    FIRST RUN EVER MADE FINDS NO CHECKPOINT FILE ON DISK YET, SO
+003220*    A FAILED OPEN I-O IS BOOTSTRAPPED BY CREATING AN EMPTY FILE
+003230*    AND RE-OPENING IT FOR I-O.
+003240*----------------------------------------------------------------
+003250 1100-INITIALIZE-CHECKPOINT.
+
+003260     OPEN I-O CHECKPOINT-FILE
+003270     IF WS-CHECKPOINT-FILE-STATUS = "35"
+003280         OPEN OUTPUT CHECKPOINT-FILE
+003290         CLOSE CHECKPOINT-FILE
+003300         OPEN I-O CHECKPOINT-FILE
+003310     END-IF
+
+003320     MOVE "CKPT1" TO CKPT-KEY
+003330     READ CHECKPOINT-FILE
+003340         INVALID KEY
+003350             MOVE "CKPT1" TO CKPT-KEY
+003360             MOVE SPACES  TO CKPT-LAST-CUSTOMER-NO
+003370             MOVE 0       TO CKPT-TRANS-COUNT
+003380             MOVE "N"     TO CKPT-STATUS
+003390             WRITE CHECKPOINT-RECORD
+003400         NOT INVALID KEY
+003410             IF CKPT-RUN-COMPLETE
+003420                 MOVE SPACES TO CKPT-LAST-CUSTOMER-NO
+003430                 MOVE 0      TO CKPT-TRANS-COUNT
+003440                 MOVE "N"    TO CKPT-STATUS
+003450                 REWRITE CHECKPOINT-RECORD
+003460             ELSE
+003470                 DISPLAY "Restarting run - "
+003480                     CKPT-TRANS-COUNT
+003490                     " transaction(s) already applied."
+003500             END-IF
+003510     END-READ
+
+003520     MOVE CKPT-TRANS-COUNT TO WS-RESTART-SKIP-COUNT.
+
+003530 1100-EXIT.
+003540     EXIT.
+
+003550*----------------------------------------------------------------
+003560*    2000-PROCESS-CONTROL-FILE - READ THE CONTROL FILE LISTING
+003570*    THIS RUN'S TRANSACTION FILES, ONE FILE NAME PER RECORD, AND
+003580*    PROCESS EACH ONE IN TURN SO A WHOLE DAY'S FEEDS CAN BE POSTED
+003590*    IN A SINGLE JOB.
+003600*----------------------------------------------------------------
+003610 2000-PROCESS-CONTROL-FILE.
+
+003620     OPEN INPUT TRANS-CONTROL-FILE
+
+003630     PERFORM 2010-READ-CONTROL-RECORD THRU 2010-EXIT
+003640         UNTIL CONTROL-EOF
+
+003650     CLOSE TRANS-CONTROL-FILE.
+
+003660 2000-EXIT.
+003670     EXIT.
+
+003680*----------------------------------------------------------------
+003690*    2010-READ-CONTROL-RECORD - PICK UP THE NEXT TRANSACTION FILE
+003700*    NAME FROM THE CONTROL FILE AND PROCESS IT.
+003710*----------------------------------------------------------------
+003720 2010-READ-CONTROL-RECORD.
+
+003730     READ TRANS-CONTROL-FILE
+003740         AT END
+003750             MOVE "Y" TO WS-CONTROL-EOF
+003760         NOT AT END
+003770             MOVE CTL-TRANS-FILENAME TO WS-TRANS-FILENAME
+003780             PERFORM 2500-PROCESS-ONE-TRANS-FILE THRU 2500-EXIT
+003790     END-READ.
+
+003800 2010-EXIT.
+003810     EXIT.
+
+003820*----------------------------------------------------------------
+003830*    2500-PROCESS-ONE-TRANS-FILE - OPEN ONE OF THE DAY'S
+003840*    TRANSACTION FILES AND POST EVERY RECORD ON IT BEFORE MOVING
+003850*    ON TO THE NEXT FILE NAMED IN THE CONTROL FILE.
+003860*----------------------------------------------------------------
+003870 2500-PROCESS-ONE-TRANS-FILE.
+
+003880     MOVE "N" TO WS-TRANS-EOF
+003890     OPEN INPUT CUSTOMER-TRANS
+
+003900     PERFORM 3000-READ-TRANSACTIONS THRU 3000-EXIT
+003910         UNTIL TRANS-EOF
+
+003920     CLOSE CUSTOMER-TRANS.
+
+003930 2500-EXIT.
+003940     EXIT.
+
+003950*----------------------------------------------------------------
+003960*    3000-READ-TRANSACTIONS - READ THE NEXT TRANSACTION AND HAND
+003970*    IT OFF TO THE MASTER-FILE LOOKUP.
+003980*----------------------------------------------------------------
+003990 3000-READ-TRANSACTIONS.
+
+004000     READ CUSTOMER-TRANS
+004010         AT END
+004020             MOVE "Y" TO WS-TRANS-EOF
+004030         NOT AT END
+004040             ADD 1 TO WS-TRANS-SEQUENCE-NO
+004050             DISPLAY "Transaction Record read"
+004060             IF WS-TRANS-SEQUENCE-NO > WS-RESTART-SKIP-COUNT
+004070                 ADD 1 TO CT-TRANS-READ
+004080                 ADD AMT-OF-PURCHASE-TRANS
+004090                     TO CT-AMT-OF-PURCHASE-TOTAL
+004100                 PERFORM 4000-READ-MASTER THRU 4000-EXIT
+004110                 PERFORM 7100-WRITE-CHECKPOINT-RECORD
+004120                     THRU 7100-EXIT
+004130             ELSE
+004140                 DISPLAY "Account-no: " CUSTOMER-NO-TRANS
+004150                     " already applied in a prior run - skipped."
+004160             END-IF
+004170     END-READ.
+
+004180 3000-EXIT.
+004190     EXIT.
+
+004200*----------------------------------------------------------------
+004210*    4000-READ-MASTER - LOOK UP THE TRANSACTION'S CUSTOMER ON
+004220*    CUSTOMER-MASTER.
+004230*----------------------------------------------------------------
+004240 4000-READ-MASTER.
+
+004250     MOVE CUSTOMER-NO-TRANS TO CUSTOMER-NO-MASTER
+004260     READ CUSTOMER-MASTER
+004270         INVALID KEY
+004280             PERFORM 4100-ADD-NEW-CUSTOMER THRU 4100-EXIT
+004290         NOT INVALID KEY
+004300             DISPLAY "Account-no: " CUSTOMER-NO-TRANS
+004310                 " is valid."
+004320             PERFORM 6000-UPDATE-RECORD THRU 6000-EXIT
+004330     END-READ.
+
+004340 4000-EXIT.
+004350     EXIT.
+
+004360*----------------------------------------------------------------
+004370*    4100-ADD-NEW-CUSTOMER - BUILD A NEW MASTER RECORD FROM THE
+004380*    TRANSACTION SO A FIRST-TIME BUYER DOES NOT HAVE TO BE SET UP
+004390*    MANUALLY BEFORE THEIR FIRST SALE CAN POST.  ONLY A PURCHASE
+004400*    CAN CREATE A NEW CUSTOMER - A PAYMENT OR UNRECOGNIZED
+004410*    TRANSACTION-TYPE-TRANS AGAINST AN ACCOUNT THAT DOES NOT YET
+004420*    EXIST HAS NOTHING TO APPLY AGAINST AND IS REJECTED INSTEAD.
+004430*    THE NEW RECORD'S FIRST PURCHASE IS CREDIT-CHECKED AGAINST
+004440*    WS-DEFAULT-CREDIT-LIMIT JUST LIKE ANY OTHER PURCHASE.
+004450*----------------------------------------------------------------
+004460 4100-ADD-NEW-CUSTOMER.
+
+004470     EVALUATE TRUE
+004480         WHEN TRANS-TYPE-PAYMENT
+004490             MOVE "NA" TO REJ-REASON-CODE
+004500             MOVE "Payment received for unknown customer account."
+004510                 TO REJ-REASON-TEXT
+004520             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+004530             GO TO 4100-EXIT
+004540         WHEN NOT TRANS-TYPE-PURCHASE
+004550             MOVE "IT" TO REJ-REASON-CODE
+004560             MOVE "Invalid transaction type for unknown customer."
+004570                 TO REJ-REASON-TEXT
+004580             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+004590             GO TO 4100-EXIT
+004600     END-EVALUATE
+
+004610     MOVE CUSTOMER-NO-TRANS       TO CUSTOMER-NO-MASTER
+004620     MOVE CUSTOMER-NAME-TRANS     TO CUSTOMER-NAME-MASTER
+004630     MOVE DATE-OF-PURCHASE-TRANS  TO DATE-OF-LAST-PURCHASE-MASTER
+004640     MOVE ZERO                    TO AMT-OWED-MASTER
+004650     MOVE WS-DEFAULT-CREDIT-LIMIT TO CREDIT-LIMIT-MASTER
+
+004660     MOVE ZERO  TO WS-PRIOR-AMT-OWED
+004670     MOVE ZERO  TO WS-PRIOR-DATE-OF-PURCHASE
+
+004680     PERFORM 5100-VALIDATE-CREDIT-LIMIT THRU 5100-EXIT
+004690     IF CREDIT-LIMIT-EXCEEDED
+004700         MOVE "CL" TO REJ-REASON-CODE
+004710         MOVE "Purchase exceeds customer's credit limit."
+004720             TO REJ-REASON-TEXT
+004730         PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+004740         GO TO 4100-EXIT
+004750     END-IF
+
+004760     MOVE AMT-OF-PURCHASE-TRANS TO AMT-OWED-MASTER
+
+004770     WRITE CUSTOMER-MASTER-RECORD
+004780         INVALID KEY
+004790             MOVE "WE" TO REJ-REASON-CODE
+004800             MOVE "Unable to add new customer record."
+004810                 TO REJ-REASON-TEXT
+004820             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+004830         NOT INVALID KEY
+004840             ADD 1 TO CT-NEW-CUSTOMERS-ADDED
+004850             DISPLAY "Account-no: " CUSTOMER-NO-TRANS
+004860                 " added as a new customer."
+004870             PERFORM 6100-WRITE-AUDIT-RECORD THRU 6100-EXIT
+004880     END-WRITE.
+
+004890 4100-EXIT.
+004900     EXIT.
+
+004910*----------------------------------------------------------------
+004920*    5100-VALIDATE-CREDIT-LIMIT - FOR A PURCHASE, MAKE SURE THE
+004930*    RESULTING BALANCE WOULD NOT EXCEED THE CUSTOMER'S CREDIT
+004940*    LIMIT.  PAYMENTS AND UNRECOGNIZED TRANSACTION TYPES ALWAYS
+004950*    PASS SINCE THEY ARE HANDLED ELSEWHERE.
+004960*----------------------------------------------------------------
+004970 5100-VALIDATE-CREDIT-LIMIT.
+
+004980     MOVE "V" TO WS-CREDIT-CHECK-RESULT
+004990     IF TRANS-TYPE-PURCHASE
+005000         IF (AMT-OWED-MASTER + AMT-OF-PURCHASE-TRANS)
+005010                 > CREDIT-LIMIT-MASTER
+005020             MOVE "X" TO WS-CREDIT-CHECK-RESULT
+005030         END-IF
+005040     END-IF.
+
+005050 5100-EXIT.
+005060     EXIT.
+
+005070*----------------------------------------------------------------
+005080*    5200-VALIDATE-TRANSACTION-DATE - REJECT A TRANSACTION WHOSE
+005090*    DATE-OF-PURCHASE-TRANS IS EARLIER THAN THE DATE ALREADY
+005100*    POSTED ON THE MASTER, SO A STALE OR OUT-OF-ORDER FEED CANNOT
+005110*    OVERWRITE A NEWER POSTED DATE OR CORRUPT THE RUNNING BALANCE.
+005120*----------------------------------------------------------------
+005130 5200-VALIDATE-TRANSACTION-DATE.
+
+005140     MOVE "V" TO WS-DATE-CHECK-RESULT
+
+005150     STRING DATE-OF-PURCHASE-TRANS(7:4)
+005160            DATE-OF-PURCHASE-TRANS(1:2)
+005170            DATE-OF-PURCHASE-TRANS(4:2)
+005180         DELIMITED BY SIZE INTO WS-TRANS-YYYYMMDD
+
+005190     STRING DATE-OF-LAST-PURCHASE-MASTER(7:4)
+005200            DATE-OF-LAST-PURCHASE-MASTER(1:2)
+005210            DATE-OF-LAST-PURCHASE-MASTER(4:2)
+005220         DELIMITED BY SIZE INTO WS-MASTER-YYYYMMDD
+
+005230     IF WS-TRANS-YYYYMMDD < WS-MASTER-YYYYMMDD
+005240         MOVE "X" TO WS-DATE-CHECK-RESULT
+005250     END-IF.
+
+005260 5200-EXIT.
+005270     EXIT.
+
+005280*----------------------------------------------------------------
+005290*    5300-VALIDATE-PAYMENT-AMOUNT - FOR A PAYMENT, MAKE SURE IT
+005300*    DOES NOT EXCEED THE CUSTOMER'S CURRENT BALANCE.  AMT-OWED-
+005310*    MASTER IS UNSIGNED, SO A PAYMENT LARGER THAN THE BALANCE
+005320*    CANNOT BE ALLOWED TO POST.  PURCHASES AND UNRECOGNIZED
+005330*    TRANSACTION TYPES ALWAYS PASS SINCE THEY ARE HANDLED
+005340*    ELSEWHERE.
+005350*----------------------------------------------------------------
+005360 5300-VALIDATE-PAYMENT-AMOUNT.
+
+005370     MOVE "V" TO WS-PAYMENT-CHECK-RESULT
+005380     IF TRANS-TYPE-PAYMENT
+005390         IF AMT-OF-PURCHASE-TRANS > AMT-OWED-MASTER
+005400             MOVE "X" TO WS-PAYMENT-CHECK-RESULT
+005410         END-IF
+005420     END-IF.
+
+005430 5300-EXIT.
+005440     EXIT.
+
+005450*----------------------------------------------------------------
+005460*    6000-UPDATE-RECORD - POST THE TRANSACTION TO THE MASTER,
+005470*    ADDING FOR A PURCHASE AND SUBTRACTING FOR A PAYMENT.
+005480*----------------------------------------------------------------
+005490 6000-UPDATE-RECORD.
+
+005500     MOVE AMT-OWED-MASTER              TO WS-PRIOR-AMT-OWED
+005510     MOVE DATE-OF-LAST-PURCHASE-MASTER
+005520         TO WS-PRIOR-DATE-OF-PURCHASE
+
+005530     PERFORM 5200-VALIDATE-TRANSACTION-DATE THRU 5200-EXIT
+005540     PERFORM 5100-VALIDATE-CREDIT-LIMIT THRU 5100-EXIT
+005550     PERFORM 5300-VALIDATE-PAYMENT-AMOUNT THRU 5300-EXIT
+
+005560     EVALUATE TRUE
+005570         WHEN DATE-SEQUENCE-STALE
+005580             MOVE "DT" TO REJ-REASON-CODE
+005590             MOVE "Transaction date precedes last posted date."
+005600                 TO REJ-REASON-TEXT
+005610             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+005620             GO TO 6000-EXIT
+005630         WHEN CREDIT-LIMIT-EXCEEDED
+005640             MOVE "CL" TO REJ-REASON-CODE
+005650             MOVE "Purchase exceeds customer's credit limit."
+005660                 TO REJ-REASON-TEXT
+005670             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+005680             GO TO 6000-EXIT
+005690         WHEN PAYMENT-EXCEEDS-BALANCE
+005700             MOVE "PX" TO REJ-REASON-CODE
+005710             MOVE "Payment exceeds customer's amount owed."
+005720                 TO REJ-REASON-TEXT
+005730             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+005740             GO TO 6000-EXIT
+005750         WHEN TRANS-TYPE-PURCHASE
+005760             ADD AMT-OF-PURCHASE-TRANS TO AMT-OWED-MASTER
+005770             MOVE DATE-OF-PURCHASE-TRANS
+005780                 TO DATE-OF-LAST-PURCHASE-MASTER
+005790         WHEN TRANS-TYPE-PAYMENT
+005800             SUBTRACT AMT-OF-PURCHASE-TRANS FROM AMT-OWED-MASTER
+005810         WHEN OTHER
+005820             MOVE "IT" TO REJ-REASON-CODE
+005830             MOVE "Unrecognized transaction-type-trans value."
+005840                 TO REJ-REASON-TEXT
+005850             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+005860             GO TO 6000-EXIT
+005870     END-EVALUATE
+
+005880     REWRITE CUSTOMER-MASTER-RECORD
+005890         INVALID KEY
+005900             MOVE "RW" TO REJ-REASON-CODE
+005910             MOVE "Rewrite of customer-master-record failed."
+005920                 TO REJ-REASON-TEXT
+005930             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+005940         NOT INVALID KEY
+005950             ADD 1 TO CT-RECORDS-UPDATED
+005960             DISPLAY "Record updated."
+005970             DISPLAY ""
+005980             PERFORM 6100-WRITE-AUDIT-RECORD THRU 6100-EXIT
+005990     END-REWRITE.
+
+006000 6000-EXIT.
+006010     EXIT.
+
+006020*----------------------------------------------------------------
+006030*    6100-WRITE-AUDIT-RECORD - LOG THE BEFORE AND AFTER BALANCE
+006040*    AND LAST-PURCHASE DATE FOR THE MASTER RECORD JUST WRITTEN,
+006050*    TOGETHER WITH THE TRANSACTION THAT CAUSED THE CHANGE.
+006060*----------------------------------------------------------------
+006070 6100-WRITE-AUDIT-RECORD.
+
+006080     MOVE CUSTOMER-NO-TRANS            TO AUD-CUSTOMER-NO
+006090     MOVE TRANSACTION-TYPE-TRANS       TO AUD-TRANS-TYPE
+006100     MOVE AMT-OF-PURCHASE-TRANS        TO AUD-TRANS-AMOUNT
+006110     MOVE DATE-OF-PURCHASE-TRANS       TO AUD-TRANS-DATE
+006120     MOVE WS-PRIOR-AMT-OWED            TO AUD-PRIOR-AMT-OWED
+006130     MOVE AMT-OWED-MASTER              TO AUD-NEW-AMT-OWED
+006140     MOVE WS-PRIOR-DATE-OF-PURCHASE
+006150         TO AUD-PRIOR-DATE-OF-PURCHASE
+006160     MOVE DATE-OF-LAST-PURCHASE-MASTER
+006170         TO AUD-NEW-DATE-OF-PURCHASE
+
+006180     WRITE AUDIT-TRAIL-RECORD.
+
+006190 6100-EXIT.
+006200     EXIT.
+
+006210*----------------------------------------------------------------
+006220*    7000-WRITE-REJECT-RECORD - COPY THE ORIGINAL TRANSACTION
+006230*    PLUS THE REASON CODE TO REJECT-TRANSACTIONS FOR THE
+006240*    EXCEPTION QUEUE.
+006250*----------------------------------------------------------------
+006260 7000-WRITE-REJECT-RECORD.
+
+006270     MOVE CUSTOMER-NO-TRANS         TO REJ-CUSTOMER-NO
+006280     MOVE CUSTOMER-NAME-TRANS       TO REJ-CUSTOMER-NAME
+006290     MOVE DATE-OF-PURCHASE-TRANS    TO REJ-DATE-OF-PURCHASE
+006300     MOVE AMT-OF-PURCHASE-TRANS     TO REJ-AMT-OF-PURCHASE
+006310     MOVE TRANSACTION-TYPE-TRANS    TO REJ-TRANSACTION-TYPE
+
+006320     WRITE REJECT-TRANS-RECORD
+
+006330     ADD 1 TO CT-RECORDS-REJECTED.
+
+006340 7000-EXIT.
+006350     EXIT.
+
+006360*----------------------------------------------------------------
+006370*    7100-WRITE-CHECKPOINT-RECORD - RECORD HOW FAR THIS RUN HAS
+006380*    GOTTEN THROUGH CUSTOMER-TRANS SO A RESTART AFTER AN
+006390*    INTERRUPTION CAN SKIP WHAT HAS ALREADY BEEN PROCESSED.
+006400*----------------------------------------------------------------
+006410 7100-WRITE-CHECKPOINT-RECORD.
+
+006420     MOVE CUSTOMER-NO-TRANS    TO CKPT-LAST-CUSTOMER-NO
+006430     MOVE WS-TRANS-SEQUENCE-NO TO CKPT-TRANS-COUNT
+006440     REWRITE CHECKPOINT-RECORD
+006450         INVALID KEY
+006460             DISPLAY "Unable to update checkpoint record."
+006470     END-REWRITE.
+
+006480 7100-EXIT.
+006490     EXIT.
+
+006500*----------------------------------------------------------------
+006510*    7200-COMPLETE-CHECKPOINT - MARK THE CHECKPOINT RECORD "Y" AT
+006520*    SUCCESSFUL END OF RUN SO THE NEXT RUN KNOWS THIS DAY'S
+006530*    TRANSACTIONS WERE FULLY APPLIED INSTEAD OF TREATING THEM AS
+006540*    AN INTERRUPTED RUN TO BE SKIPPED.
+006550*----------------------------------------------------------------
+006560 7200-COMPLETE-CHECKPOINT.
+
+006570     MOVE "Y" TO CKPT-STATUS
+006580     REWRITE CHECKPOINT-RECORD
+006590         INVALID KEY
+006600             DISPLAY "Unable to mark checkpoint complete."
+006610     END-REWRITE.
+
+006620 7200-EXIT.
+006630     EXIT.
+
+006640*----------------------------------------------------------------
+006650*    8000-PRINT-CONTROL-TOTALS - REPORT THE RUN'S ACTIVITY SO IT
+006660*    CAN BE BALANCED AGAINST THE SOURCE FEED.
+006670*----------------------------------------------------------------
+006680 8000-PRINT-CONTROL-TOTALS.
+
+006690     DISPLAY "=============================================="
+006700     DISPLAY "            C O N T R O L   T O T A L S"
+006710     DISPLAY "=============================================="
+006720     DISPLAY "Transactions read .............. " CT-TRANS-READ
+006730     DISPLAY "Records updated ................ "
+006740         CT-RECORDS-UPDATED
+006750     DISPLAY "New customers added ............ "
+006760         CT-NEW-CUSTOMERS-ADDED
+006770     DISPLAY "Records rejected ............... "
+006780         CT-RECORDS-REJECTED
+006790     DISPLAY "Total amount of purchase trans . "
+006800         CT-AMT-OF-PURCHASE-TOTAL
+006810     DISPLAY "==============================================".
+
+006820 8000-EXIT.
+006830     EXIT.
+
+006840 END PROGRAM PROGRAM1.
